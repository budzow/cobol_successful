@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  DL100TR - SEVERITY THRESHOLD FILE RECORD                     *
+000300*  ---------------------------------------------------------    *
+000400*  ONE RECORD PER STATUS CODE ON THE THRESHOLD-FILE (THRESHLD),  *
+000500*  TELLING MAIN-LOGIC WHETHER THAT STATUS SHOULD HALT THE CHAIN  *
+000600*  OR JUST BE LOGGED AND LET THE CHAIN CONTINUE.  IF THE FILE IS *
+000700*  NOT PRESENT THE PROGRAM FALLS BACK TO ITS BUILT-IN DEFAULTS.  *
+000800*                                                                *
+000900*  MODIFICATION HISTORY                                         *
+001000*  DATE       INIT  DESCRIPTION                                 *
+001100*  ---------- ----  ------------------------------------------  *
+001200*  2026-08-09 DLM   ORIGINAL.                                    *
+001300*****************************************************************
+001400 01  DL100-THRESHOLD-RECORD.
+001500     05  THR-STATUS-CODE             PIC 9(02).
+001600     05  THR-HALT-FLAG               PIC X.
+001700     05  FILLER                      PIC X(17).
