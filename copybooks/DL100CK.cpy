@@ -0,0 +1,17 @@
+000100*****************************************************************
+000200*  DL100CK - CHECKPOINT/RESTART RECORD                          *
+000300*  WRITTEN ALONGSIDE THE STATUS EACH RUN SO A RESTART JOB CAN    *
+000400*  TELL HOW FAR THE NIGHTLY CHAIN GOT WITHOUT AN OPERATOR        *
+000500*  READING SPOOL OUTPUT BY HAND.                                 *
+000600*                                                                *
+000700*  MODIFICATION HISTORY                                         *
+000800*  DATE       INIT  DESCRIPTION                                 *
+000900*  ---------- ----  ------------------------------------------  *
+001000*  2026-08-09 DLM   ORIGINAL.                                    *
+001100*****************************************************************
+001200 01  DL100-CHECKPOINT-RECORD.
+001300     05  CKPT-RUN-ID                 PIC X(08).
+001400     05  CKPT-RUN-DATE               PIC 9(08).
+001500     05  CKPT-RUN-TIME               PIC 9(08).
+001600     05  CKPT-LAST-STEP              PIC X(08).
+001700     05  CKPT-LAST-STATUS            PIC 9(02).
