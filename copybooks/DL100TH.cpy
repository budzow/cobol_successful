@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*  DL100TH - SEVERITY THRESHOLD TABLE (WORKING STORAGE)         *
+000300*  ---------------------------------------------------------    *
+000400*  HOLDS THE HALT/CONTINUE DECISION FOR EACH STATUS CODE, AS     *
+000500*  LOADED FROM THE THRESHOLD-FILE (OR DEFAULTED IF THAT FILE IS  *
+000600*  NOT PRESENT).  A HALT-CHAIN STATUS STOPS THE CALLING JOB      *
+000700*  CHAIN; A LOG-CONTINUE STATUS IS RECORDED BUT LETS THE CHAIN   *
+000800*  KEEP GOING.                                                   *
+000900*                                                                *
+001000*  MODIFICATION HISTORY                                         *
+001100*  DATE       INIT  DESCRIPTION                                 *
+001200*  ---------- ----  ------------------------------------------  *
+001300*  2026-08-09 DLM   ORIGINAL.                                    *
+001310*  2026-08-09 DLM   BOUNDED THLD-ENTRY BY THLD-ENTRY-COUNT SO A  *
+001320*                   SEARCH ONLY SCANS THE ENTRIES ACTUALLY       *
+001330*                   LOADED, NOT THE FULL DECLARED SIZE.          *
+001400*****************************************************************
+001500 01  DL100-THRESHOLD-TABLE.
+001600     05  THLD-ENTRY-COUNT            PIC 9(02) VALUE ZERO.
+001700     05  THLD-ENTRY OCCURS 1 TO 10 TIMES
+001710                     DEPENDING ON THLD-ENTRY-COUNT
+001800                     INDEXED BY THLD-IDX.
+001900         10  THLD-STATUS-CODE         PIC 9(02).
+002000         10  THLD-HALT-FLAG           PIC X.
+002100             88  THLD-HALT-CHAIN                VALUE 'H'.
+002200             88  THLD-LOG-CONTINUE              VALUE 'C'.
