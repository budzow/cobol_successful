@@ -0,0 +1,43 @@
+000100*****************************************************************
+000200*  DL100HD - COMMON RUN-STATUS HEADER                           *
+000300*  ---------------------------------------------------------    *
+000400*  DEFINES THE STATUS-CODE LAYOUT SHARED BY THE STATUS-CHECK     *
+000500*  STEP AND ANY PROGRAM THAT NEEDS TO KNOW HOW A RUN CAME OUT.   *
+000600*                                                                *
+000700*  MODIFICATION HISTORY                                         *
+000800*  DATE       INIT  DESCRIPTION                                 *
+000900*  ---------- ----  ------------------------------------------  *
+001000*  2026-08-09 DLM   ORIGINAL - STATUS-CODE TABLE REPLACES THE    *
+001100*                   SINGLE SUCCESSFUL T/F TOGGLE.                *
+001200*  2026-08-09 DLM   ADDED XHDR-RUN-DATE/XHDR-RUN-TIME SO EACH    *
+001300*                   RUN'S RESULT CAN BE STAMPED INDIVIDUALLY.    *
+001400*  2026-08-09 DLM   ADDED XHDR-JOB-ID SO ONE COPY OF THE STATUS  *
+001500*                   CHECK CAN BE REUSED ACROSS NIGHTLY JOBS.     *
+001600*  2026-08-09 DLM   ADDED XHDR-STEP-TABLE SO ONE RUN CAN CARRY   *
+001700*                   SEVERAL SUB-STEP OUTCOMES.  XHDR-STATUS-CODE *
+001800*                   IS NOW DERIVED AS THE WORST STEP STATUS.     *
+001900*****************************************************************
+002000 01  W-0-XHDR.
+002100     05  XHDR-JOB-ID                 PIC X(08) VALUE SPACES.
+002200     05  XHDR-RUN-DATE               PIC 9(08) VALUE ZERO.
+002300     05  XHDR-RUN-TIME               PIC 9(08) VALUE ZERO.
+002400     05  XHDR-STATUS-CODE            PIC 9(02) VALUE ZERO.
+002500         88  XHDR-STATUS-SUCCESS               VALUE 00.
+002600         88  XHDR-STATUS-WARNING               VALUE 04.
+002700         88  XHDR-STATUS-FAILURE               VALUE 08.
+002800     05  XHDR-REASON-CODE            PIC 9(04) VALUE ZERO.
+002900*    SUCCESSFUL IS RETAINED AS A DERIVED LEGACY INDICATOR ONLY -
+003000*    JOB STEPS THAT STILL TEST SUCCESSFUL OF W-0-XHDR CONTINUE
+003100*    TO WORK, KEPT IN STEP WITH XHDR-STATUS-CODE BY MAIN-LOGIC.
+003200     05  SUCCESSFUL                  PIC X     VALUE 'T'.
+003300         88  XHDR-SUCCESSFUL-YES               VALUE 'T'.
+003400         88  XHDR-SUCCESSFUL-NO                VALUE 'F'.
+003500     05  XHDR-STEP-COUNT             PIC 9(02) VALUE ZERO.
+003600     05  XHDR-STEP-TABLE OCCURS 20 TIMES
+003700                         INDEXED BY XHDR-STEP-IDX.
+003800         10  XHDR-STEP-NAME           PIC X(08).
+003900         10  XHDR-STEP-STATUS         PIC 9(02).
+004000             88  XHDR-STEP-SUCCESS              VALUE 00.
+004100             88  XHDR-STEP-WARNING              VALUE 04.
+004200             88  XHDR-STEP-FAILURE              VALUE 08.
+004300         10  XHDR-STEP-REASON         PIC 9(04).
