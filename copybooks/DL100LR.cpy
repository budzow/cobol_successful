@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  DL100LR - RESULT HISTORY LOG RECORD                          *
+000300*  ONE RECORD IS APPENDED TO THE RESULT-LOG-FILE EACH TIME       *
+000400*  MinimalProgram RUNS, SO PAST OUTCOMES CAN BE REVIEWED WITHOUT *
+000500*  DIGGING THROUGH OLD SPOOL OUTPUT.                             *
+000600*                                                                *
+000700*  MODIFICATION HISTORY                                         *
+000800*  DATE       INIT  DESCRIPTION                                 *
+000900*  ---------- ----  ------------------------------------------  *
+001000*  2026-08-09 DLM   ORIGINAL.                                    *
+001100*****************************************************************
+001200 01  DL100-LOG-RECORD.
+001300     05  LOG-JOB-ID                  PIC X(08).
+001400     05  LOG-RUN-DATE                PIC 9(08).
+001500     05  LOG-RUN-TIME                PIC 9(08).
+001600     05  LOG-STATUS-CODE             PIC 9(02).
+001700     05  LOG-REASON-CODE             PIC 9(04).
+001800     05  LOG-RESULT-TEXT             PIC X(30).
