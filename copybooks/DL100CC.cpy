@@ -0,0 +1,26 @@
+000100*****************************************************************
+000200*  DL100CC - SYSIN CONTROL CARD LAYOUTS                         *
+000300*  ONE CARD FORMAT PER CARD-TYPE, ALL REDEFINING THE SAME 72-   *
+000400*  BYTE CONTROL-CARD AREA READ FROM THE SYSIN FILE.              *
+000500*                                                                *
+000600*  MODIFICATION HISTORY                                         *
+000700*  DATE       INIT  DESCRIPTION                                 *
+000800*  ---------- ----  ------------------------------------------  *
+000900*  2026-08-09 DLM   ORIGINAL - JOB CARD ONLY, CARRIES THE        *
+001000*                   JOB/RUN IDENTIFIER WHEN NO PARM IS GIVEN.    *
+001100*  2026-08-09 DLM   ADDED THE STEP CARD SO A RUN CAN CARRY       *
+001200*                   SEVERAL SUB-STEP OUTCOMES ON ONE SYSIN.      *
+001300*****************************************************************
+001400 01  DL100-CONTROL-CARD.
+001500     05  CARD-TYPE                   PIC X(04).
+001600     05  CARD-BODY                   PIC X(68).
+001700 01  DL100-JOB-CARD REDEFINES DL100-CONTROL-CARD.
+001800     05  FILLER                      PIC X(04).
+001900     05  JCARD-JOB-ID                PIC X(08).
+002000     05  FILLER                      PIC X(60).
+002100 01  DL100-STEP-CARD REDEFINES DL100-CONTROL-CARD.
+002200     05  FILLER                      PIC X(04).
+002300     05  SCARD-STEP-NAME             PIC X(08).
+002400     05  SCARD-STATUS-CODE           PIC 9(02).
+002500     05  SCARD-REASON-CODE           PIC 9(04).
+002600     05  FILLER                      PIC X(54).
