@@ -0,0 +1,18 @@
+000100*****************************************************************
+000200*  DL100AL - OPERATOR ALERT INTERFACE RECORD                    *
+000300*  WRITTEN TO THE ALERT-FILE ON A FAILURE SO THE PAGING/         *
+000400*  MONITORING JOB THAT WATCHES IT CAN NOTIFY THE ON-CALL SHIFT   *
+000500*  INSTEAD OF THE FAILURE SITTING UNSEEN IN THE SPOOL.           *
+000600*                                                                *
+000700*  MODIFICATION HISTORY                                         *
+000800*  DATE       INIT  DESCRIPTION                                 *
+000900*  ---------- ----  ------------------------------------------  *
+001000*  2026-08-09 DLM   ORIGINAL.                                    *
+001100*****************************************************************
+001200 01  DL100-ALERT-RECORD.
+001300     05  ALRT-JOB-ID                 PIC X(08).
+001400     05  ALRT-RUN-DATE               PIC 9(08).
+001500     05  ALRT-RUN-TIME               PIC 9(08).
+001600     05  ALRT-STATUS-CODE            PIC 9(02).
+001700     05  ALRT-REASON-CODE            PIC 9(04).
+001800     05  ALRT-MESSAGE                PIC X(40).
