@@ -0,0 +1,281 @@
+000100*****************************************************************
+000200* IDENTIFICATION DIVISION.
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     ResultSummaryReport.
+000500 AUTHOR.         D. L. MYERS.
+000600 INSTALLATION.   BATCH OPERATIONS.
+000700 DATE-WRITTEN.   2026-08-09.
+000800 DATE-COMPILED.
+000900*****************************************************************
+001000*  MODIFICATION HISTORY                                         *
+001100*  DATE       INIT  DESCRIPTION                                 *
+001200*  ---------- ----  ------------------------------------------  *
+001300*  2026-08-09 DLM   ORIGINAL - READS THE RESULT-LOG-FILE HISTORY *
+001400*                   BUILT BY MinimalProgram AND PRINTS A DAILY, *
+001500*                   WEEKLY, AND TREND ROLL-UP OF SUCCESS,       *
+001600*                   WARNING, AND FAILURE COUNTS.                *
+001650*  2026-08-09 DLM   GUARDED THE DAY AND WEEK TABLES AGAINST     *
+001660*                   OVERRUNNING THEIR OCCURS LIMIT ONCE THE LOG *
+001670*                   HISTORY SPANS MORE DISTINCT DAYS OR WEEKS   *
+001680*                   THAN THE TABLE CAN HOLD.                    *
+001700*****************************************************************
+001800 ENVIRONMENT DIVISION.
+001900 CONFIGURATION SECTION.
+002000 SOURCE-COMPUTER.    IBM-370.
+002100 OBJECT-COMPUTER.    IBM-370.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT RESULT-LOG-FILE  ASSIGN TO RESULTLOG
+002500         ORGANIZATION LINE SEQUENTIAL
+002600         FILE STATUS  IS DL100-RESLOG-STATUS.
+002700*
+002800 DATA DIVISION.
+002900 FILE SECTION.
+003000 FD  RESULT-LOG-FILE
+003100     RECORDING MODE IS F.
+003200 COPY DL100LR.
+003300*
+003400 WORKING-STORAGE SECTION.
+003500 77  DL100-RESLOG-STATUS          PIC XX    VALUE '00'.
+003600 77  DL100-EOF-SWITCH             PIC X     VALUE 'N'.
+003700     88  DL100-EOF                          VALUE 'Y'.
+003800 77  DL100-WEEK-BUCKET            PIC 9(08) COMP VALUE ZERO.
+003900 77  DL100-WK-START-DATE        PIC 9(08) VALUE ZERO.
+003910 77  DL100-DAY-FULL-SWITCH        PIC X     VALUE 'N'.
+003920     88  DL100-DAY-TABLE-FULL                VALUE 'Y'.
+003930 77  DL100-WEEK-FULL-SWITCH       PIC X     VALUE 'N'.
+003940     88  DL100-WEEK-TABLE-FULL               VALUE 'Y'.
+004000*
+004200 01  DL100-RPT-DETAIL-LINE        PIC X(60).
+004300*
+004400 01  DL100-DAY-TABLE.
+004500     05  RPT-DAY-COUNT            PIC 9(03) VALUE ZERO.
+004600     05  RPT-DAY-ENTRY OCCURS 100 TIMES
+004700                        INDEXED BY RPT-DAY-IDX.
+004800         10  RPT-DAY-DATE         PIC 9(08).
+004900         10  RPT-DAY-SUCCESS      PIC 9(05).
+005000         10  RPT-DAY-WARNING      PIC 9(05).
+005100         10  RPT-DAY-FAILURE      PIC 9(05).
+005200*
+005300 01  DL100-WEEK-TABLE.
+005400     05  RPT-WEEK-COUNT           PIC 9(03) VALUE ZERO.
+005500     05  RPT-WEEK-ENTRY OCCURS 60 TIMES
+005600                         INDEXED BY RPT-WEEK-IDX.
+005700         10  RPT-WEEK-START       PIC 9(08).
+005800         10  RPT-WEEK-SUCCESS     PIC 9(05).
+005900         10  RPT-WEEK-WARNING     PIC 9(05).
+006000         10  RPT-WEEK-FAILURE     PIC 9(05).
+006100*
+006200 PROCEDURE DIVISION.
+006300*****************************************************************
+006400* 0000-MAINLINE - A MISSING OR ROTATED-AWAY RESULT-LOG-FILE IS   *
+006450*                 NOT AN ERROR; THE REPORT JUST COMES OUT EMPTY. *
+006500*****************************************************************
+006600 0000-MAINLINE.
+006700     OPEN INPUT RESULT-LOG-FILE.
+006750     IF DL100-RESLOG-STATUS = '00'
+006760         PERFORM 1000-READ-LOG THRU 1000-EXIT
+006770         PERFORM 2000-ACCUMULATE THRU 2000-EXIT
+006780             UNTIL DL100-EOF
+006790         CLOSE RESULT-LOG-FILE
+006800     ELSE
+006810         DISPLAY 'RESULTSUMMARYREPORT - RESULT-LOG-FILE NOT '
+006820             'AVAILABLE, STATUS=' DL100-RESLOG-STATUS
+007100     END-IF.
+007200     PERFORM 5000-PRINT-DAILY THRU 5000-EXIT
+007300         VARYING RPT-DAY-IDX FROM 1 BY 1
+007400         UNTIL RPT-DAY-IDX > RPT-DAY-COUNT.
+007500     PERFORM 6000-PRINT-WEEKLY THRU 6000-EXIT
+007600         VARYING RPT-WEEK-IDX FROM 1 BY 1
+007700         UNTIL RPT-WEEK-IDX > RPT-WEEK-COUNT.
+007800     PERFORM 7000-PRINT-TREND THRU 7000-EXIT.
+007900     STOP RUN.
+008000*
+008100*****************************************************************
+008200* 1000-READ-LOG                                                 *
+008300*****************************************************************
+008400 1000-READ-LOG.
+008500     READ RESULT-LOG-FILE
+008600         AT END
+008700             SET DL100-EOF TO TRUE
+008800     END-READ.
+008900 1000-EXIT.
+009000     EXIT.
+009100*
+009200*****************************************************************
+009300* 2000-ACCUMULATE - ROLL ONE LOG RECORD INTO ITS DAY AND WEEK   *
+009400*                   BUCKETS, THEN READ THE NEXT ONE.            *
+009500*****************************************************************
+009600 2000-ACCUMULATE.
+009700     PERFORM 2100-FIND-OR-ADD-DAY  THRU 2100-EXIT.
+009750     IF NOT DL100-DAY-TABLE-FULL
+009800         PERFORM 2300-BUMP-DAY-COUNTS  THRU 2300-EXIT
+009850     END-IF.
+009900     PERFORM 2400-FIND-OR-ADD-WEEK THRU 2400-EXIT.
+009950     IF NOT DL100-WEEK-TABLE-FULL
+010000         PERFORM 2600-BUMP-WEEK-COUNTS THRU 2600-EXIT
+010050     END-IF.
+010100     PERFORM 1000-READ-LOG THRU 1000-EXIT.
+010200 2000-EXIT.
+010300     EXIT.
+010400*
+010500*****************************************************************
+010600* 2100-FIND-OR-ADD-DAY - LOCATE (OR CREATE) THIS RECORD'S DAY   *
+010700*                        SLOT, LEAVING RPT-DAY-IDX POINTING AT  *
+010750*                        IT.  IF THE DAY IS NEW AND THE TABLE    *
+010760*                        IS ALREADY FULL, DL100-DAY-TABLE-FULL   *
+010770*                        IS SET SO THE RECORD IS NOT COUNTED.    *
+010900*****************************************************************
+011000 2100-FIND-OR-ADD-DAY.
+011050     MOVE 'N' TO DL100-DAY-FULL-SWITCH.
+011100     SET RPT-DAY-IDX TO 1.
+011200     SEARCH RPT-DAY-ENTRY
+011300         AT END
+011400             PERFORM 2200-ADD-DAY THRU 2200-EXIT
+011500         WHEN RPT-DAY-DATE (RPT-DAY-IDX) = LOG-RUN-DATE
+011600             CONTINUE
+011700     END-SEARCH.
+011800 2100-EXIT.
+011900     EXIT.
+012000*
+012100 2200-ADD-DAY.
+012150     IF RPT-DAY-COUNT < 100
+012200         ADD 1 TO RPT-DAY-COUNT
+012300         SET RPT-DAY-IDX TO RPT-DAY-COUNT
+012400         MOVE LOG-RUN-DATE TO RPT-DAY-DATE (RPT-DAY-IDX)
+012500         MOVE ZERO TO RPT-DAY-SUCCESS (RPT-DAY-IDX)
+012600                      RPT-DAY-WARNING (RPT-DAY-IDX)
+012700                      RPT-DAY-FAILURE (RPT-DAY-IDX)
+012750     ELSE
+012760         MOVE 'Y' TO DL100-DAY-FULL-SWITCH
+012770     END-IF.
+012800 2200-EXIT.
+012900     EXIT.
+013000*
+013100*****************************************************************
+013200* 2300-BUMP-DAY-COUNTS                                          *
+013300*****************************************************************
+013400 2300-BUMP-DAY-COUNTS.
+013500     EVALUATE LOG-STATUS-CODE
+013600         WHEN 00
+013700             ADD 1 TO RPT-DAY-SUCCESS (RPT-DAY-IDX)
+013800         WHEN 04
+013900             ADD 1 TO RPT-DAY-WARNING (RPT-DAY-IDX)
+014000         WHEN OTHER
+014100             ADD 1 TO RPT-DAY-FAILURE (RPT-DAY-IDX)
+014200     END-EVALUATE.
+014300 2300-EXIT.
+014400     EXIT.
+014500*
+014600*****************************************************************
+014700* 2400-FIND-OR-ADD-WEEK - BUCKET THIS RECORD INTO A ROLLING     *
+014800*                         7-DAY WEEK STARTING ON WEEK-START-DATE*
+014900*****************************************************************
+015000 2400-FIND-OR-ADD-WEEK.
+015050     MOVE 'N' TO DL100-WEEK-FULL-SWITCH.
+015100     COMPUTE DL100-WEEK-BUCKET =
+015200         FUNCTION INTEGER-OF-DATE (LOG-RUN-DATE) / 7.
+015300     COMPUTE DL100-WK-START-DATE =
+015400         FUNCTION DATE-OF-INTEGER (DL100-WEEK-BUCKET * 7).
+015500     SET RPT-WEEK-IDX TO 1.
+015600     SEARCH RPT-WEEK-ENTRY
+015700         AT END
+015800             PERFORM 2500-ADD-WEEK THRU 2500-EXIT
+015900         WHEN RPT-WEEK-START (RPT-WEEK-IDX) = DL100-WK-START-DATE
+016000             CONTINUE
+016100     END-SEARCH.
+016200 2400-EXIT.
+016300     EXIT.
+016400*
+016500 2500-ADD-WEEK.
+016550     IF RPT-WEEK-COUNT < 60
+016600         ADD 1 TO RPT-WEEK-COUNT
+016700         SET RPT-WEEK-IDX TO RPT-WEEK-COUNT
+016800         MOVE DL100-WK-START-DATE TO RPT-WEEK-START (RPT-WEEK-IDX)
+016900         MOVE ZERO TO RPT-WEEK-SUCCESS (RPT-WEEK-IDX)
+017000                      RPT-WEEK-WARNING (RPT-WEEK-IDX)
+017100                      RPT-WEEK-FAILURE (RPT-WEEK-IDX)
+017150     ELSE
+017160         MOVE 'Y' TO DL100-WEEK-FULL-SWITCH
+017170     END-IF.
+017200 2500-EXIT.
+017300     EXIT.
+017400*
+017500*****************************************************************
+017600* 2600-BUMP-WEEK-COUNTS                                         *
+017700*****************************************************************
+017800 2600-BUMP-WEEK-COUNTS.
+017900     EVALUATE LOG-STATUS-CODE
+018000         WHEN 00
+018100             ADD 1 TO RPT-WEEK-SUCCESS (RPT-WEEK-IDX)
+018200         WHEN 04
+018300             ADD 1 TO RPT-WEEK-WARNING (RPT-WEEK-IDX)
+018400         WHEN OTHER
+018500             ADD 1 TO RPT-WEEK-FAILURE (RPT-WEEK-IDX)
+018600     END-EVALUATE.
+018700 2600-EXIT.
+018800     EXIT.
+018900*
+019000*****************************************************************
+019100* 5000-PRINT-DAILY                                              *
+019200*****************************************************************
+019300 5000-PRINT-DAILY.
+019400     IF RPT-DAY-IDX = 1
+019500         DISPLAY 'DAILY SUCCESS/WARNING/FAILURE COUNTS'
+019600     END-IF.
+019700     MOVE SPACES TO DL100-RPT-DETAIL-LINE.
+019800     STRING RPT-DAY-DATE (RPT-DAY-IDX)    DELIMITED BY SIZE
+019900            '  S='                        DELIMITED BY SIZE
+020000            RPT-DAY-SUCCESS (RPT-DAY-IDX) DELIMITED BY SIZE
+020100            '  W='                        DELIMITED BY SIZE
+020200            RPT-DAY-WARNING (RPT-DAY-IDX) DELIMITED BY SIZE
+020300            '  F='                        DELIMITED BY SIZE
+020400            RPT-DAY-FAILURE (RPT-DAY-IDX) DELIMITED BY SIZE
+020500       INTO DL100-RPT-DETAIL-LINE.
+020600     DISPLAY DL100-RPT-DETAIL-LINE.
+020700 5000-EXIT.
+020800     EXIT.
+020900*
+021000*****************************************************************
+021100* 6000-PRINT-WEEKLY                                             *
+021200*****************************************************************
+021300 6000-PRINT-WEEKLY.
+021400     IF RPT-WEEK-IDX = 1
+021500         DISPLAY 'WEEKLY SUCCESS/WARNING/FAILURE COUNTS'
+021600     END-IF.
+021700     MOVE SPACES TO DL100-RPT-DETAIL-LINE.
+021800     STRING RPT-WEEK-START (RPT-WEEK-IDX)    DELIMITED BY SIZE
+021900            '  S='                           DELIMITED BY SIZE
+022000            RPT-WEEK-SUCCESS (RPT-WEEK-IDX)  DELIMITED BY SIZE
+022100            '  W='                           DELIMITED BY SIZE
+022200            RPT-WEEK-WARNING (RPT-WEEK-IDX)  DELIMITED BY SIZE
+022300            '  F='                           DELIMITED BY SIZE
+022400            RPT-WEEK-FAILURE (RPT-WEEK-IDX)  DELIMITED BY SIZE
+022500       INTO DL100-RPT-DETAIL-LINE.
+022600     DISPLAY DL100-RPT-DETAIL-LINE.
+022700 6000-EXIT.
+022800     EXIT.
+022900*
+023000*****************************************************************
+023100* 7000-PRINT-TREND - COMPARE THE TWO MOST RECENT WEEKS' FAILURE *
+023200*                    COUNTS SO MANAGEMENT CAN SEE THE DIRECTION *
+023300*                    WITHOUT EYEBALLING THE WHOLE TABLE.        *
+023400*****************************************************************
+023500 7000-PRINT-TREND.
+023600     IF RPT-WEEK-COUNT < 2
+023700         DISPLAY 'TREND: INSUFFICIENT DATA'
+023800     ELSE
+023900         IF RPT-WEEK-FAILURE (RPT-WEEK-COUNT) >
+024000                 RPT-WEEK-FAILURE (RPT-WEEK-COUNT - 1)
+024100             DISPLAY 'TREND: FAILURES INCREASING'
+024200         ELSE
+024300             IF RPT-WEEK-FAILURE (RPT-WEEK-COUNT) <
+024400                     RPT-WEEK-FAILURE (RPT-WEEK-COUNT - 1)
+024500                 DISPLAY 'TREND: FAILURES DECREASING'
+024600             ELSE
+024700                 DISPLAY 'TREND: FAILURES STEADY'
+024800             END-IF
+024900         END-IF
+025000     END-IF.
+025100 7000-EXIT.
+025200     EXIT.
