@@ -1,20 +1,549 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. MinimalProgram.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01 W-0-XHDR.
-          05 SUCCESSFUL PIC X VALUE 'T'.  *> 'T' for TRUE, 'F' for FALSE
-       01 RESULT PIC X(20).
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           IF SUCCESSFUL OF W-0-XHDR
-               MOVE 'Operation was successful' TO RESULT
-           ELSE
-               MOVE 'Operation failed' TO RESULT
-           END-IF.
-
-           DISPLAY RESULT.
-
-           STOP RUN.
\ No newline at end of file
+000100*****************************************************************
+000200* IDENTIFICATION DIVISION.
+000300 IDENTIFICATION DIVISION.
+000400 PROGRAM-ID.     MinimalProgram.
+000500 AUTHOR.         D. L. MYERS.
+000600 INSTALLATION.   BATCH OPERATIONS.
+000700 DATE-WRITTEN.   2024-02-11.
+000800 DATE-COMPILED.
+000900*****************************************************************
+001000*  MODIFICATION HISTORY                                         *
+001100*  DATE       INIT  DESCRIPTION                                 *
+001200*  ---------- ----  ------------------------------------------  *
+001300*  2024-02-11 DLM   ORIGINAL.                                   *
+001400*  2026-08-09 DLM   REPLACED THE SINGLE SUCCESSFUL T/F FLAG      *
+001500*                   WITH A STATUS-CODE TABLE (SUCCESS/WARNING/   *
+001600*                   FAILURE) PLUS A REASON CODE.  SEE DL100HD.   *
+001700*  2026-08-09 DLM   RESULT IS NOW APPENDED TO A RESULT-LOG-FILE  *
+001800*                   HISTORY FILE IN ADDITION TO THE DISPLAY, SO  *
+001900*                   PAST RUNS CAN BE REVIEWED LATER.             *
+002000*  2026-08-09 DLM   RETURN-CODE IS NOW SET FROM THE STATUS CODE  *
+002100*                   SO THE CALLING JOB STEP CAN DO A COND-CODE   *
+002200*                   BRANCH INSTEAD OF SCRAPING DISPLAY OUTPUT.   *
+002300*  2026-08-09 DLM   STAMP XHDR-RUN-DATE/XHDR-RUN-TIME AT THE     *
+002400*                   START OF MAIN-LOGIC AND CARRY THEM INTO THE  *
+002500*                   LOG RECORD SO REPEAT RUNS ON ONE DAY CAN BE  *
+002600*                   TOLD APART.                                  *
+002700*  2026-08-09 DLM   WRITE A CHECKPOINT RECORD EACH RUN SO A      *
+002800*                   RESTART JOB CAN TELL WHERE THE CHAIN LEFT    *
+002900*                   OFF.  SEE DL100CK.                           *
+003000*  2026-08-09 DLM   ACCEPT A JOB/RUN IDENTIFIER FROM PARM (OR A  *
+003100*                   JOB CONTROL CARD ON SYSIN IF NO PARM WAS     *
+003200*                   GIVEN) AND CARRY IT THROUGH RESULT, THE LOG, *
+003300*                   AND THE CHECKPOINT.  SEE DL100CC.            *
+003400*  2026-08-09 DLM   READ STEP CARDS FROM SYSIN INTO THE NEW      *
+003500*                   XHDR-STEP-TABLE SO ONE RUN CAN ACCUMULATE    *
+003600*                   SEVERAL SUB-STEP OUTCOMES.  THE OVERALL      *
+003700*                   STATUS IS NOW DERIVED AS THE WORST STEP, AND *
+003800*                   A COMBINED MULTI-LINE SUMMARY IS DISPLAYED.  *
+003850*  2026-08-09 DLM   A FAILING RUN NOW ALSO WRITES AN ALERT       *
+003860*                   RECORD TO THE OPERATOR-ALERT INTERFACE FILE  *
+003870*                   SO THE PAGING JOB CAN NOTIFY ON-CALL.  SEE   *
+003880*                   DL100AL.                                     *
+003890*  2026-08-09 DLM   ADDED A CONFIGURABLE SEVERITY THRESHOLD      *
+003891*                   TABLE (THRESHOLD-FILE, DL100TH/DL100TR) SO   *
+003892*                   THE HALT/CONTINUE DECISION FOR EACH STATUS   *
+003893*                   NO LONGER HAS TO BE HARD-CODED.  BY DEFAULT  *
+003894*                   ONLY A FAILURE STOPS THE CHAIN; A WARNING IS *
+003895*                   LOGGED AND ALERTED ONLY WHEN THE CONFIGURED  *
+003896*                   FLAG FOR THAT STATUS SAYS TO.  RETURN-CODE   *
+003897*                   AND THE OPERATOR ALERT ARE BOTH DRIVEN OFF   *
+003898*                   THIS SAME HALT/CONTINUE FLAG, SO A LOG-      *
+003899*                   CONTINUE STATUS NEITHER STOPS A COND=-       *
+003900*                   GATED CHAIN NOR PAGES ON-CALL.               *
+003901*  2026-08-09 DLM   PICK UP THE JOB/RUN IDENTIFIER THROUGH A     *
+003902*                   LINKAGE SECTION PARM AREA (PROCEDURE         *
+003903*                   DIVISION USING) IN PLACE OF ACCEPT FROM      *
+003904*                   COMMAND-LINE, PER HOW EXEC PARM= ARRIVES.    *
+003905*  2026-08-09 DLM   TRACK THE LAST STEP OF THE UNBROKEN RUN OF   *
+003906*                   SUCCESSES FROM STEP 1 (NOT MERELY THE MOST   *
+003907*                   RECENT INDIVIDUALLY-SUCCESSFUL STEP) FOR THE *
+003908*                   CHECKPOINT, AND WIDEN RESULT SO THE WARNING  *
+003909*                   AND UNKNOWN-STATUS MESSAGES ARE NOT CUT OFF. *
+003911*  2026-08-09 DLM   RETURN-CODE NOW ALWAYS REPORTS THE TRUE      *
+003912*                   STATUS CODE - IT NO LONGER GOES THROUGH THE  *
+003913*                   THRESHOLD TABLE, SO A THRESHOLD-FILE EDIT    *
+003914*                   CANNOT ZERO OUT A REAL FAILURE'S RETURN-CODE *
+003915*                   OR MAKE A WARNING LOOK LIKE A CLEAN SUCCESS. *
+003916*                   THE THRESHOLD TABLE NOW GOVERNS ONLY THE     *
+003917*                   OPERATOR ALERT (2800-DETERMINE-ALERT), WHICH *
+003918*                   ALSO CHECKS EVERY STEP'S OWN STATUS INSTEAD  *
+003919*                   OF JUST THE ONE THAT WON THE OVERALL ROLLUP, *
+003920*                   AND ALWAYS ALERTS ON A FAILURE REGARDLESS OF *
+003921*                   HOW THE THRESHOLD-FILE IS SET.               *
+003922*****************************************************************
+004000 ENVIRONMENT DIVISION.
+004100 CONFIGURATION SECTION.
+004200 SOURCE-COMPUTER.    IBM-370.
+004300 OBJECT-COMPUTER.    IBM-370.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT RESULT-LOG-FILE  ASSIGN TO RESULTLOG
+004700         ORGANIZATION LINE SEQUENTIAL
+004800         FILE STATUS  IS DL100-RESLOG-STATUS.
+004900     SELECT CHECKPOINT-FILE  ASSIGN TO CHKPTFIL
+005000         ORGANIZATION LINE SEQUENTIAL
+005100         FILE STATUS  IS DL100-CHKPT-STATUS.
+005200     SELECT CONTROL-CARD-FILE ASSIGN TO SYSIN
+005300         ORGANIZATION LINE SEQUENTIAL
+005400         FILE STATUS  IS DL100-SYSIN-STATUS.
+005420     SELECT ALERT-FILE       ASSIGN TO ALERTFIL
+005440         ORGANIZATION LINE SEQUENTIAL
+005460         FILE STATUS  IS DL100-ALERT-STATUS.
+005470     SELECT THRESHOLD-FILE   ASSIGN TO THRESHLD
+005480         ORGANIZATION LINE SEQUENTIAL
+005490         FILE STATUS  IS DL100-THRESH-STATUS.
+005500*
+005600 DATA DIVISION.
+005700 FILE SECTION.
+005800 FD  RESULT-LOG-FILE
+005900     RECORDING MODE IS F.
+006000 COPY DL100LR.
+006100 FD  CHECKPOINT-FILE
+006200     RECORDING MODE IS F.
+006300 COPY DL100CK.
+006400 FD  CONTROL-CARD-FILE
+006500     RECORDING MODE IS F.
+006600 COPY DL100CC.
+006620 FD  ALERT-FILE
+006640     RECORDING MODE IS F.
+006660 COPY DL100AL.
+006670 FD  THRESHOLD-FILE
+006680     RECORDING MODE IS F.
+006690 COPY DL100TR.
+006700*
+006800 WORKING-STORAGE SECTION.
+006900*****************************************************************
+007000*    RUN-STATUS HEADER (STATUS-CODE / REASON-CODE / LEGACY FLAG)
+007100*****************************************************************
+007200 COPY DL100HD.
+007250*
+007260*****************************************************************
+007270*    SEVERITY THRESHOLD TABLE (HALT/CONTINUE PER STATUS CODE)
+007280*****************************************************************
+007290 COPY DL100TH.
+007300*
+007400 01  RESULT                          PIC X(30).
+007500 01  DL100-STEP-LINE                 PIC X(48).
+007550 01  DL100-LAST-SUCCESS-STEP         PIC X(08) VALUE SPACES.
+007600*
+007700 77  DL100-RESLOG-STATUS          PIC XX    VALUE '00'.
+007800 77  DL100-CHKPT-STATUS           PIC XX    VALUE '00'.
+007900 77  DL100-SYSIN-STATUS           PIC XX    VALUE '00'.
+007950 77  DL100-ALERT-STATUS           PIC XX    VALUE '00'.
+007960 77  DL100-THRESH-STATUS          PIC XX    VALUE '00'.
+008000 77  DL100-STEP-NAME              PIC X(08) VALUE 'STATCHK'.
+008100 77  DL100-SYSIN-EOF-SWITCH       PIC X     VALUE 'N'.
+008200     88  DL100-SYSIN-EOF                    VALUE 'Y'.
+008210 77  DL100-THRESH-EOF-SWITCH      PIC X     VALUE 'N'.
+008220     88  DL100-THRESH-EOF                    VALUE 'Y'.
+008230 77  DL100-ALERT-SWITCH           PIC X     VALUE 'N'.
+008240     88  DL100-ALERT-YES                     VALUE 'Y'.
+008250 77  DL100-BROKEN-SWITCH          PIC X     VALUE 'N'.
+008260     88  DL100-CHAIN-BROKEN                  VALUE 'Y'.
+008270 77  DL100-LOOKUP-CODE            PIC 9(02) VALUE ZERO.
+008280 77  DL100-LOOKUP-SWITCH          PIC X     VALUE 'N'.
+008290     88  DL100-LOOKUP-IS-HALT                VALUE 'Y'.
+008300*
+008310 LINKAGE SECTION.
+008320*****************************************************************
+008330*    PARM AREA - JOB/RUN IDENTIFIER PASSED VIA THE EXEC PARM=    *
+008340*    PARAMETER ON THE JCL STEP THAT RUNS THIS PROGRAM.           *
+008350*****************************************************************
+008360 77  DL100-PARM-LENGTH           PIC S9(4) COMP.
+008370 01  DL100-PARM-AREA.
+008380     05  DL100-PARM-JOB-ID       PIC X(08).
+008390*
+008400 PROCEDURE DIVISION USING DL100-PARM-LENGTH DL100-PARM-AREA.
+008500*****************************************************************
+008600* 0000-MAINLINE                                                 *
+008700*****************************************************************
+008800 0000-MAINLINE.
+008900     PERFORM 1000-INITIALIZE          THRU 1000-EXIT.
+009000     PERFORM 2050-DERIVE-OVERALL-STATUS THRU 2050-EXIT.
+009100     PERFORM 2000-EVALUATE-STATUS     THRU 2000-EXIT.
+009150     PERFORM 2800-DETERMINE-ALERT     THRU 2800-EXIT.
+009200     DISPLAY XHDR-JOB-ID ': ' RESULT.
+009300     PERFORM 2700-PRINT-STEP-SUMMARY THRU 2700-EXIT
+009400         VARYING XHDR-STEP-IDX FROM 1 BY 1
+009500         UNTIL XHDR-STEP-IDX > XHDR-STEP-COUNT.
+009600     PERFORM 3000-SET-RETURN-CODE THRU 3000-EXIT.
+009700     PERFORM 4000-WRITE-LOG        THRU 4000-EXIT.
+009750     PERFORM 4500-WRITE-ALERT      THRU 4500-EXIT.
+009800     PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT.
+009900     STOP RUN.
+010000*
+010100*****************************************************************
+010200* 1000-INITIALIZE - STAMP THE HEADER WITH THE RUN'S DATE/TIME,  *
+010300*                   RESOLVE THE JOB/RUN IDENTIFIER, LOAD THE     *
+010400*                   SEVERITY THRESHOLDS, AND READ ANY STEP       *
+010450*                   OUTCOMES OFF SYSIN.                          *
+010500*****************************************************************
+010600 1000-INITIALIZE.
+010700     ACCEPT XHDR-RUN-DATE FROM DATE YYYYMMDD.
+010800     ACCEPT XHDR-RUN-TIME FROM TIME.
+010900     IF DL100-PARM-LENGTH > ZERO
+010920         MOVE DL100-PARM-JOB-ID TO XHDR-JOB-ID
+010940     END-IF.
+010950     PERFORM 1200-LOAD-THRESHOLDS    THRU 1200-EXIT.
+011000     PERFORM 1100-READ-CONTROL-CARDS THRU 1100-EXIT.
+011100     IF XHDR-JOB-ID = SPACES
+011200         MOVE 'DFLTJOB' TO XHDR-JOB-ID
+011300     END-IF.
+011400 1000-EXIT.
+011500     EXIT.
+011600*
+011700*****************************************************************
+011800* 1100-READ-CONTROL-CARDS - PULL THE JOB CARD (WHEN NO PARM WAS *
+011900*                           GIVEN) AND ANY STEP CARDS OFF SYSIN. *
+012000*****************************************************************
+012100 1100-READ-CONTROL-CARDS.
+012200     OPEN INPUT CONTROL-CARD-FILE.
+012300     IF DL100-SYSIN-STATUS = '00'
+012400         PERFORM 1110-READ-CARD THRU 1110-EXIT
+012500         PERFORM 1120-PROCESS-CARD THRU 1120-EXIT
+012600             UNTIL DL100-SYSIN-EOF
+012700         CLOSE CONTROL-CARD-FILE
+012800     END-IF.
+012900 1100-EXIT.
+013000     EXIT.
+013100*
+013200 1110-READ-CARD.
+013300     READ CONTROL-CARD-FILE
+013400         AT END
+013500             SET DL100-SYSIN-EOF TO TRUE
+013600     END-READ.
+013700 1110-EXIT.
+013800     EXIT.
+013900*
+014000 1120-PROCESS-CARD.
+014100     EVALUATE CARD-TYPE
+014200         WHEN 'JOB '
+014300             IF XHDR-JOB-ID = SPACES
+014400                 MOVE JCARD-JOB-ID TO XHDR-JOB-ID
+014500             END-IF
+014600         WHEN 'STEP'
+014700             PERFORM 1130-ADD-STEP THRU 1130-EXIT
+014800         WHEN OTHER
+014900             CONTINUE
+015000     END-EVALUATE.
+015100     PERFORM 1110-READ-CARD THRU 1110-EXIT.
+015200 1120-EXIT.
+015300     EXIT.
+015400*
+015500 1130-ADD-STEP.
+015600     IF XHDR-STEP-COUNT < 20
+015700         ADD 1 TO XHDR-STEP-COUNT
+015800         SET XHDR-STEP-IDX TO XHDR-STEP-COUNT
+015900         MOVE SCARD-STEP-NAME TO XHDR-STEP-NAME (XHDR-STEP-IDX)
+016000         MOVE SCARD-STATUS-CODE
+016050             TO XHDR-STEP-STATUS (XHDR-STEP-IDX)
+016100         MOVE SCARD-REASON-CODE
+016150             TO XHDR-STEP-REASON (XHDR-STEP-IDX)
+016200     END-IF.
+016300 1130-EXIT.
+016400     EXIT.
+016500*
+016510*****************************************************************
+016520* 1200-LOAD-THRESHOLDS - SET THE BUILT-IN DEFAULT HALT/CONTINUE  *
+016530*                        POLICY, THEN LET ANY RECORDS ON THE     *
+016540*                        THRESHOLD-FILE OVERRIDE THOSE DEFAULTS. *
+016550*                        A MISSING THRESHOLD-FILE IS NOT AN      *
+016560*                        ERROR - THE DEFAULTS STAND ON THEIR OWN.*
+016570*****************************************************************
+016580 1200-LOAD-THRESHOLDS.
+016590     MOVE 3 TO THLD-ENTRY-COUNT.
+016600     MOVE 00 TO THLD-STATUS-CODE (1).
+016610     SET  THLD-LOG-CONTINUE (1)  TO TRUE.
+016620     MOVE 04 TO THLD-STATUS-CODE (2).
+016630     SET  THLD-LOG-CONTINUE (2)  TO TRUE.
+016640     MOVE 08 TO THLD-STATUS-CODE (3).
+016650     SET  THLD-HALT-CHAIN   (3)  TO TRUE.
+016660     OPEN INPUT THRESHOLD-FILE.
+016670     IF DL100-THRESH-STATUS = '00'
+016680         PERFORM 1210-READ-THRESHOLD THRU 1210-EXIT
+016690         PERFORM 1220-STORE-THRESHOLD THRU 1220-EXIT
+016700             UNTIL DL100-THRESH-EOF
+016710         CLOSE THRESHOLD-FILE
+016720     END-IF.
+016730 1200-EXIT.
+016740     EXIT.
+016750*
+016760 1210-READ-THRESHOLD.
+016770     READ THRESHOLD-FILE
+016780         AT END
+016790             SET DL100-THRESH-EOF TO TRUE
+016800     END-READ.
+016810 1210-EXIT.
+016820     EXIT.
+016830*
+016840*****************************************************************
+016850* 1220-STORE-THRESHOLD - REPLACE THE DEFAULT ENTRY FOR THIS      *
+016860*                        STATUS CODE IF ONE EXISTS, OTHERWISE    *
+016870*                        ADD A NEW ENTRY FOR IT.                 *
+016880*****************************************************************
+016890 1220-STORE-THRESHOLD.
+016900     IF NOT DL100-THRESH-EOF
+016910         SET THLD-IDX TO 1
+016920         SEARCH THLD-ENTRY
+016930             AT END
+016940                 IF THLD-ENTRY-COUNT < 10
+016950                     ADD 1 TO THLD-ENTRY-COUNT
+016960                     SET THLD-IDX TO THLD-ENTRY-COUNT
+016965                     MOVE THR-STATUS-CODE
+016970                         TO THLD-STATUS-CODE (THLD-IDX)
+016975                     MOVE THR-HALT-FLAG
+016980                         TO THLD-HALT-FLAG (THLD-IDX)
+016990                 END-IF
+017000             WHEN THLD-STATUS-CODE (THLD-IDX) = THR-STATUS-CODE
+017010                 MOVE THR-HALT-FLAG TO THLD-HALT-FLAG (THLD-IDX)
+017020         END-SEARCH
+017030         PERFORM 1210-READ-THRESHOLD THRU 1210-EXIT
+017040     END-IF.
+017050 1220-EXIT.
+017060     EXIT.
+017070*
+017080*****************************************************************
+017090* 2050-DERIVE-OVERALL-STATUS - WHEN STEPS WERE SUPPLIED, THE    *
+017100*                              RUN'S OVERALL STATUS IS THE      *
+017105*                              WORST STEP STATUS SEEN.  ALSO     *
+017107*                              NOTES THE LAST STEP, IN CARD      *
+017108*                              ORDER, OF THE UNBROKEN RUN OF     *
+017109*                              SUCCESSES STARTING FROM STEP 1,   *
+017110*                              SO A RESTART CAN SKIP PAST IT -   *
+017111*                              A SUCCESS THAT COMES AFTER A      *
+017112*                              FAILED STEP DOES NOT COUNT.       *
+017120*****************************************************************
+017130 2050-DERIVE-OVERALL-STATUS.
+017200     IF XHDR-STEP-COUNT > 0
+017300         MOVE ZERO TO XHDR-STATUS-CODE
+017400         MOVE ZERO TO XHDR-REASON-CODE
+017450         MOVE SPACES TO DL100-LAST-SUCCESS-STEP
+017460         MOVE 'N' TO DL100-BROKEN-SWITCH
+017500         PERFORM 2060-ROLL-UP-STEP THRU 2060-EXIT
+017600             VARYING XHDR-STEP-IDX FROM 1 BY 1
+017700             UNTIL XHDR-STEP-IDX > XHDR-STEP-COUNT
+017800     END-IF.
+017900 2050-EXIT.
+018000     EXIT.
+018100*
+018200 2060-ROLL-UP-STEP.
+018300     IF XHDR-STEP-STATUS (XHDR-STEP-IDX) > XHDR-STATUS-CODE
+018400         MOVE XHDR-STEP-STATUS (XHDR-STEP-IDX) TO XHDR-STATUS-CODE
+018500         MOVE XHDR-STEP-REASON (XHDR-STEP-IDX) TO XHDR-REASON-CODE
+018550     END-IF.
+018560     IF XHDR-STEP-SUCCESS (XHDR-STEP-IDX)
+018570         IF NOT DL100-CHAIN-BROKEN
+018580             MOVE XHDR-STEP-NAME (XHDR-STEP-IDX)
+018590                 TO DL100-LAST-SUCCESS-STEP
+018595         END-IF
+018596     ELSE
+018597         SET DL100-CHAIN-BROKEN TO TRUE
+018600     END-IF.
+018700 2060-EXIT.
+018800     EXIT.
+018900*
+019000*****************************************************************
+019100* 2000-EVALUATE-STATUS - BRANCH ON THE STATUS CODE RATHER THAN  *
+019200*                         THE OLD SUCCESSFUL T/F TOGGLE, AND    *
+019300*                         KEEP SUCCESSFUL IN STEP WITH IT FOR   *
+019400*                         CALLERS THAT STILL TEST THE FLAG.     *
+019500*****************************************************************
+019600 2000-EVALUATE-STATUS.
+019700     EVALUATE TRUE
+019800         WHEN XHDR-STATUS-SUCCESS
+019900             MOVE 'Operation was successful' TO RESULT
+020000             SET XHDR-SUCCESSFUL-YES          TO TRUE
+020100         WHEN XHDR-STATUS-WARNING
+020200             MOVE 'Operation had warnings'   TO RESULT
+020300             SET XHDR-SUCCESSFUL-NO           TO TRUE
+020400         WHEN XHDR-STATUS-FAILURE
+020500             MOVE 'Operation failed'         TO RESULT
+020600             SET XHDR-SUCCESSFUL-NO           TO TRUE
+020700         WHEN OTHER
+020800             MOVE 'Operation status unknown' TO RESULT
+020900             SET XHDR-SUCCESSFUL-NO           TO TRUE
+021000     END-EVALUATE.
+021100 2000-EXIT.
+021200     EXIT.
+021300*
+021310******************************************************************
+021311* 2800-DETERMINE-ALERT - DECIDE WHETHER THIS RUN SHOULD DROP AN
+021312*                        OPERATOR-ALERT RECORD.  A FAILURE
+021313*                        ALWAYS ALERTS - THAT FLOOR CANNOT BE
+021314*                        TAKEN AWAY BY A THRESHOLD-FILE EDIT.
+021315*                        OTHERWISE, EVERY DISTINCT STEP STATUS
+021316*                        ACTUALLY PRESENT ON THIS RUN IS CHECKED
+021317*                        AGAINST THE THRESHOLD TABLE - NOT JUST
+021318*                        THE ONE STATUS THAT WON THE OVERALL
+021319*                        ROLLUP - SO A LOWER-NUMBERED STEP
+021320*                        HALT-CHAIN STATUS IS NOT HIDDEN BY A
+021321*                        HIGHER-NUMBERED STEP LOG-CONTINUE
+021322*                        STATUS.  A STATUS WITH NO MATCHING
+021323*                        ENTRY DEFAULTS TO NOT ALERTING.
+021324  2800-DETERMINE-ALERT.
+021325     MOVE 'N' TO DL100-ALERT-SWITCH.
+021326     IF XHDR-STATUS-FAILURE
+021327         MOVE 'Y' TO DL100-ALERT-SWITCH
+021328     ELSE
+021329         IF XHDR-STEP-COUNT > 0
+021330             PERFORM 2820-CHECK-STEP-ALERT THRU 2820-EXIT
+021331                 VARYING XHDR-STEP-IDX FROM 1 BY 1
+021332                 UNTIL XHDR-STEP-IDX > XHDR-STEP-COUNT
+021333         ELSE
+021334             MOVE XHDR-STATUS-CODE TO DL100-LOOKUP-CODE
+021335             PERFORM 2850-LOOKUP-HALT-FLAG THRU 2850-EXIT
+021336             IF DL100-LOOKUP-IS-HALT
+021337                 MOVE 'Y' TO DL100-ALERT-SWITCH
+021338             END-IF
+021339         END-IF
+021340     END-IF.
+021341  2800-EXIT.
+021342     EXIT.
+021343*
+021344* 2820-CHECK-STEP-ALERT - IF THIS STEP'S OWN STATUS IS
+021345*                         CONFIGURED HALT-CHAIN, THE RUN ALERTS,
+021346*                         REGARDLESS OF WHAT THE OVERALL
+021347*                         ROLLED-UP STATUS IS.
+021348  2820-CHECK-STEP-ALERT.
+021349     MOVE XHDR-STEP-STATUS (XHDR-STEP-IDX) TO DL100-LOOKUP-CODE.
+021350     PERFORM 2850-LOOKUP-HALT-FLAG THRU 2850-EXIT.
+021351     IF DL100-LOOKUP-IS-HALT
+021352         MOVE 'Y' TO DL100-ALERT-SWITCH
+021353     END-IF.
+021354  2820-EXIT.
+021355     EXIT.
+021356*
+021357* 2850-LOOKUP-HALT-FLAG - LOOK DL100-LOOKUP-CODE UP IN THE
+021358*                         THRESHOLD TABLE, RETURNING THE HALT/
+021359*                         CONTINUE FLAG VIA DL100-LOOKUP-SWITCH.
+021360  2850-LOOKUP-HALT-FLAG.
+021361     MOVE 'N' TO DL100-LOOKUP-SWITCH.
+021362     SET THLD-IDX TO 1.
+021363     SEARCH THLD-ENTRY
+021364         AT END
+021365             CONTINUE
+021366         WHEN THLD-STATUS-CODE (THLD-IDX) = DL100-LOOKUP-CODE
+021367             IF THLD-HALT-CHAIN (THLD-IDX)
+021368                 MOVE 'Y' TO DL100-LOOKUP-SWITCH
+021369             END-IF
+021370     END-SEARCH.
+021371  2850-EXIT.
+021372     EXIT.
+021373******************************************************************
+021500*****************************************************************
+021510* 2700-PRINT-STEP-SUMMARY - ONE LINE PER STEP CARD SUPPLIED, SO *
+021600*                           A MULTI-STEP RUN SHOWS ITS COMBINED *
+021700*                           PICTURE INSTEAD OF ONE FLAT RESULT. *
+021800*****************************************************************
+021900 2700-PRINT-STEP-SUMMARY.
+022000     MOVE SPACES TO DL100-STEP-LINE.
+022100     STRING '  STEP '                       DELIMITED BY SIZE
+022150            XHDR-STEP-NAME   (XHDR-STEP-IDX) DELIMITED BY SIZE
+022200            ' STATUS='                       DELIMITED BY SIZE
+022250            XHDR-STEP-STATUS (XHDR-STEP-IDX) DELIMITED BY SIZE
+022300            ' REASON='                       DELIMITED BY SIZE
+022350            XHDR-STEP-REASON (XHDR-STEP-IDX) DELIMITED BY SIZE
+022400       INTO DL100-STEP-LINE.
+022800     DISPLAY DL100-STEP-LINE.
+022900 2700-EXIT.
+023000     EXIT.
+023100*
+023200*****************************************************************
+023300* 3000-SET-RETURN-CODE - DRIVE THE RETURN-CODE SPECIAL REGISTER *
+023400*                        FROM THE OVERALL STATUS CODE, ALWAYS,  *
+023410*                        SO A CALLING JCL STEP CAN TELL SUCCESS, *
+023420*                        WARNING, AND FAILURE APART VIA COND-   *
+023430*                        CODE NO MATTER HOW THE THRESHOLD-FILE   *
+023440*                        IS CONFIGURED.  THE THRESHOLD TABLE     *
+023450*                        GOVERNS 4500-WRITE-ALERT ONLY - IT      *
+023460*                        CANNOT BE EDITED TO SILENCE A REAL      *
+023470*                        FAILURE'S RETURN-CODE.                  *
+023600*****************************************************************
+023700 3000-SET-RETURN-CODE.
+023800     MOVE XHDR-STATUS-CODE TO RETURN-CODE.
+024300 3000-EXIT.
+024400     EXIT.
+024500*
+024600*****************************************************************
+024700* 4000-WRITE-LOG - APPEND THIS RUN'S STAMPED RESULT TO THE      *
+024800*                  HISTORY FILE SO IT SURVIVES AFTER THE SPOOL  *
+024900*                  OUTPUT ROLLS OFF.                             *
+025000*****************************************************************
+025100 4000-WRITE-LOG.
+025200     OPEN EXTEND RESULT-LOG-FILE.
+025300     IF DL100-RESLOG-STATUS = '05' OR '35'
+025400         OPEN OUTPUT RESULT-LOG-FILE
+025500     END-IF.
+025600     INITIALIZE DL100-LOG-RECORD.
+025700     MOVE XHDR-JOB-ID        TO LOG-JOB-ID.
+025800     MOVE XHDR-RUN-DATE      TO LOG-RUN-DATE.
+025900     MOVE XHDR-RUN-TIME      TO LOG-RUN-TIME.
+026000     MOVE XHDR-STATUS-CODE   TO LOG-STATUS-CODE.
+026100     MOVE XHDR-REASON-CODE   TO LOG-REASON-CODE.
+026200     MOVE RESULT             TO LOG-RESULT-TEXT.
+026300     WRITE DL100-LOG-RECORD.
+026400     CLOSE RESULT-LOG-FILE.
+026500 4000-EXIT.
+026600     EXIT.
+026700*
+026710*****************************************************************
+026720* 4500-WRITE-ALERT - WHEN 2800-DETERMINE-ALERT DECIDED THIS RUN  *
+026730*                    IS ALERT-WORTHY (ALWAYS TRUE FOR A FAILURE, *
+026740*                    OTHERWISE PER THE THRESHOLD TABLE), DROP A  *
+026750*                    RECORD ON THE OPERATOR-ALERT INTERFACE FILE *
+026755*                    SO THE PAGING JOB CAN NOTIFY ON-CALL.       *
+026760*****************************************************************
+026770 4500-WRITE-ALERT.
+026780     IF DL100-ALERT-YES
+026790         OPEN EXTEND ALERT-FILE
+026800         IF DL100-ALERT-STATUS = '05' OR '35'
+026810             OPEN OUTPUT ALERT-FILE
+026820         END-IF
+026830         INITIALIZE DL100-ALERT-RECORD
+026840         MOVE XHDR-JOB-ID      TO ALRT-JOB-ID
+026850         MOVE XHDR-RUN-DATE    TO ALRT-RUN-DATE
+026860         MOVE XHDR-RUN-TIME    TO ALRT-RUN-TIME
+026870         MOVE XHDR-STATUS-CODE TO ALRT-STATUS-CODE
+026880         MOVE XHDR-REASON-CODE TO ALRT-REASON-CODE
+026890         MOVE RESULT           TO ALRT-MESSAGE
+026900         WRITE DL100-ALERT-RECORD
+026910         CLOSE ALERT-FILE
+026920     END-IF.
+026930 4500-EXIT.
+026940     EXIT.
+026950*
+026960*****************************************************************
+026970* 5000-WRITE-CHECKPOINT - RECORD THE LAST STEP THAT SUCCEEDED    *
+027000*                         SO A RESTART JOB KNOWS WHAT IT CAN     *
+027100*                         SKIP PAST.  OVERWRITTEN EACH RUN SO IT *
+027200*                         ALWAYS REFLECTS THE LATEST ONE.  A     *
+027250*                         FAILED OPEN IS DISPLAYED AND SKIPPED   *
+027260*                         RATHER THAN ABENDING THE WHOLE RUN.    *
+027300*****************************************************************
+027400 5000-WRITE-CHECKPOINT.
+027500     OPEN OUTPUT CHECKPOINT-FILE.
+027510     IF DL100-CHKPT-STATUS NOT = '00'
+027520         DISPLAY 'DL100 - CHECKPOINT-FILE OPEN FAILED, STATUS='
+027530             DL100-CHKPT-STATUS
+027540         GO TO 5000-EXIT
+027550     END-IF.
+027600     INITIALIZE DL100-CHECKPOINT-RECORD.
+027700     MOVE XHDR-JOB-ID        TO CKPT-RUN-ID.
+027800     MOVE XHDR-RUN-DATE      TO CKPT-RUN-DATE.
+027900     MOVE XHDR-RUN-TIME      TO CKPT-RUN-TIME.
+028000     IF XHDR-STEP-COUNT > 0
+028050         MOVE DL100-LAST-SUCCESS-STEP TO CKPT-LAST-STEP
+028060         IF DL100-LAST-SUCCESS-STEP = SPACES
+028070             MOVE XHDR-STATUS-CODE TO CKPT-LAST-STATUS
+028080         ELSE
+028090             MOVE ZERO             TO CKPT-LAST-STATUS
+028095         END-IF
+028200     ELSE
+028300         MOVE DL100-STEP-NAME    TO CKPT-LAST-STEP
+028350         MOVE XHDR-STATUS-CODE   TO CKPT-LAST-STATUS
+028400     END-IF.
+028600     WRITE DL100-CHECKPOINT-RECORD.
+028700     CLOSE CHECKPOINT-FILE.
+028800 5000-EXIT.
+028900     EXIT.
